@@ -0,0 +1,186 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         CZZ1231.
+
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+       SELECT  FDZZBAT  ASSIGN TO "FDZZBAT"                                    "ec2_batch_dates.txt"
+               ORGANIZATION       IS   LINE SEQUENTIAL.
+
+      ******************************************************************
+      *** DATA             DIVISION
+      ******************************************************************
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD FDZZBAT RECORDING MODE IS V.
+          01 FDZZBAT-IN-REC                 PIC X(8).
+
+      ******************************************************************
+       WORKING-STORAGE     SECTION.
+      ******************************************************************
+       01  WK-AREA.
+           03 WK-BAT-EOF-FLG                 PIC 9(1) VALUE 0.
+           03 WK-CNT-FDZZBAT                 PIC 9(6) VALUE 0.
+           03 WK-CNT-SKIPPED                 PIC 9(6) VALUE 0.
+           03 WK-CNT-FAILED                  PIC 9(6) VALUE 0.
+
+       01  WK-BAT-DATE                       PIC X(8)  VALUE SPACES.
+       01  WK-PGM-NAME                       PIC X(20) VALUE "./CZZ1230".
+
+       01  WK-RUN-AREA.
+           03 WK-IN-FILE                      PIC X(40) VALUE SPACES.
+           03 WK-OUT-FILE                     PIC X(40) VALUE SPACES.
+           03 WK-REJ-FILE                     PIC X(40) VALUE SPACES.
+           03 WK-CKPT-FILE                    PIC X(40) VALUE SPACES.
+           03 WK-INDEX                        PIC X(20) VALUE SPACES.
+
+       01  WK-CMD-LINE                       PIC X(250) VALUE SPACES.
+
+      ******************************************************************
+       PROCEDURE           DIVISION.
+      ******************************************************************
+       MAIN-PROC.
+           PERFORM   INIT-RTN.
+
+           PERFORM   MAIN-RTN UNTIL  WK-BAT-EOF-FLG = 1.
+
+           PERFORM   END-RTN.
+
+           STOP RUN
+           .
+
+      ******************************************************************
+      * イニシャル処理
+      * 日付(YYYYMMDD)を1行ずつ列記した対象日リスト(ec2_batch_dates.txt)
+      * を読み込み、該当日分のCZZ1230処理を1日ずつ起動していく
+      ******************************************************************
+       INIT-RTN.
+           DISPLAY "START: CZZ1231 (BATCH DRIVER)"
+           OPEN   INPUT  FDZZBAT
+
+           PERFORM   FDZZBAT-READ-RTN.
+           .
+      ******************************************************************
+      * 対象日リスト読み込み処理
+      ******************************************************************
+       FDZZBAT-READ-RTN.
+           READ FDZZBAT
+                AT END
+                    MOVE   1     TO WK-BAT-EOF-FLG
+                NOT AT END
+                    MOVE   FUNCTION TRIM(FDZZBAT-IN-REC)
+                                                  TO  WK-BAT-DATE
+                    ADD    1     TO      WK-CNT-FDZZBAT
+           END-READ
+           .
+      ******************************************************************
+      * メイン処理
+      * 対象日毎にファイル名・"_index"名を組み立て、CZZ1230を起動する
+      ******************************************************************
+       MAIN-RTN.
+           IF WK-BAT-DATE NOT = SPACES
+      *        シェルコマンドに直接埋め込む値のため、8桁数字である
+      *        ことを検証してから組み立てる(不正な制御ファイル行の
+      *        コマンドインジェクション対策)
+               IF WK-BAT-DATE IS NUMERIC
+                   PERFORM   BUILD-FILENAMES-RTN
+                   PERFORM   RUN-CZZ1230-RTN
+               ELSE
+                   ADD    1   TO   WK-CNT-SKIPPED
+                   DISPLAY "*** SKIPPED: INVALID BATCH DATE (NOT "
+                           "8-DIGIT NUMERIC): "
+                           FUNCTION TRIM(WK-BAT-DATE)
+               END-IF
+           END-IF
+
+           PERFORM   FDZZBAT-READ-RTN.
+           .
+      ******************************************************************
+      * 対象日から入出力ファイル名と"_index"値を組み立てる処理
+      ******************************************************************
+       BUILD-FILENAMES-RTN.
+           MOVE   SPACES   TO   WK-IN-FILE WK-OUT-FILE
+                                 WK-REJ-FILE WK-CKPT-FILE WK-INDEX
+
+           STRING "ec2_datarow_"      DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-BAT-DATE)  DELIMITED BY SIZE
+                  ".csv"               DELIMITED BY SIZE
+                 INTO WK-IN-FILE
+           END-STRING
+
+           STRING "ec2_dataconv_"     DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-BAT-DATE)  DELIMITED BY SIZE
+                  ".json"              DELIMITED BY SIZE
+                 INTO WK-OUT-FILE
+           END-STRING
+
+           STRING "ec2_datareject_"   DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-BAT-DATE)  DELIMITED BY SIZE
+                  ".txt"               DELIMITED BY SIZE
+                 INTO WK-REJ-FILE
+           END-STRING
+
+           STRING "ec2_checkpoint_"   DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-BAT-DATE)  DELIMITED BY SIZE
+                  ".dat"               DELIMITED BY SIZE
+                 INTO WK-CKPT-FILE
+           END-STRING
+
+           STRING "corona-"           DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-BAT-DATE)  DELIMITED BY SIZE
+                 INTO WK-INDEX
+           END-STRING
+           .
+      ******************************************************************
+      * CZZ1230起動処理
+      * 入出力ファイル名と"_index"値は環境変数経由でCZZ1230へ引き渡す
+      ******************************************************************
+       RUN-CZZ1230-RTN.
+           DISPLAY "PROCESSING DATE: " WK-BAT-DATE
+                   " IN=" FUNCTION TRIM(WK-IN-FILE)
+                   " INDEX=" FUNCTION TRIM(WK-INDEX)
+
+           MOVE   SPACES   TO   WK-CMD-LINE
+           STRING "FDZZ9C0="          DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-IN-FILE)    DELIMITED BY SIZE
+                  " FDZZ9C4="         DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-OUT-FILE)   DELIMITED BY SIZE
+                  " FDZZ9C9="         DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-REJ-FILE)   DELIMITED BY SIZE
+                  " FDZZ9CK="         DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-CKPT-FILE)  DELIMITED BY SIZE
+                  " CZZ1230_INDEX="   DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-INDEX)      DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-PGM-NAME)   DELIMITED BY SIZE
+                 INTO WK-CMD-LINE
+           END-STRING
+
+           CALL "SYSTEM" USING WK-CMD-LINE
+
+           IF RETURN-CODE NOT = 0
+               ADD    1   TO   WK-CNT-FAILED
+               DISPLAY "*** CZZ1230 FAILED FOR DATE: " WK-BAT-DATE
+                       " RETURN-CODE=" RETURN-CODE
+           END-IF
+           .
+      ******************************************************************
+      * 終了処理
+      ******************************************************************
+       END-RTN.
+           CLOSE   FDZZBAT
+
+           DISPLAY "FDZZBAT: "  WK-CNT-FDZZBAT "件(処理日数)"
+           DISPLAY "SKIPPED (INVALID DATE): "  WK-CNT-SKIPPED "件"
+           DISPLAY "FAILED (CZZ1230 ABEND): "  WK-CNT-FAILED "件"
+
+           IF WK-CNT-SKIPPED > 0 OR WK-CNT-FAILED > 0
+               MOVE    8       TO RETURN-CODE
+           ELSE
+               MOVE    ZERO    TO RETURN-CODE
+           END-IF
+           DISPLAY "END: CZZ1231"
+           .
