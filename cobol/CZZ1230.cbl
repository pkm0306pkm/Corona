@@ -11,6 +11,21 @@
                ORGANIZATION       IS   LINE SEQUENTIAL.
        SELECT  FDZZ9C4  ASSIGN TO "FDZZ9C4"                                     "ec2_dataconv.json"
                ORGANIZATION       IS   LINE SEQUENTIAL.
+       SELECT  FDZZ9C9  ASSIGN TO "FDZZ9C9"                                     "ec2_datareject.txt"
+               ORGANIZATION       IS   LINE SEQUENTIAL.
+       SELECT  FDZZ9CK  ASSIGN TO "FDZZ9CK"                                     "ec2_checkpoint.dat"
+               ORGANIZATION       IS   LINE SEQUENTIAL
+               FILE STATUS        IS   WK-CKPT-FS.
+       SELECT  FDZZREF  ASSIGN TO "FDZZREF"                                    "ec2_country_ref.dat"
+               ORGANIZATION       IS   INDEXED
+               ACCESS MODE        IS   RANDOM
+               RECORD KEY         IS   WK-REF-COUNTRY-NAME
+               FILE STATUS        IS   WK-REF-FS.
+       SELECT  FDZZPRI  ASSIGN TO "FDZZPRI"                                    "ec2_prior_totals.dat"
+               ORGANIZATION       IS   INDEXED
+               ACCESS MODE        IS   DYNAMIC
+               RECORD KEY         IS   WK-PRIOR-KEY
+               FILE STATUS        IS   WK-PRIOR-FS.
 
       ******************************************************************
       *** DATA             DIVISION
@@ -20,7 +35,15 @@
        FD FDZZ9C0 RECORDING MODE IS V.
           01 FDZZ9C0-IN-REC                 PIC X(200).
        FD FDZZ9C4 RECORDING MODE IS V.
-          01 FDZZ9C4-OUT-REC                PIC X(300).
+          01 FDZZ9C4-OUT-REC                PIC X(450).
+       FD FDZZ9C9 RECORDING MODE IS V.
+          01 FDZZ9C9-OUT-REC                PIC X(280).
+       FD FDZZ9CK RECORDING MODE IS V.
+          01 FDZZ9CK-REC                    PIC X(100).
+       FD FDZZREF.
+           COPY  CZZREF01.
+       FD FDZZPRI.
+           COPY  CZZPRI01.
 
       ******************************************************************
        WORKING-STORAGE     SECTION.
@@ -29,18 +52,73 @@
            03 WK-IN-SNO                      PIC X(20).
            03 WK-IN-DATE                     PIC X(20).
            03 WK-IN-PROVINCE                 PIC X(30).
-           03 WK-IN-COUNTRY                  PIC X(15).
+           03 WK-IN-COUNTRY                  PIC X(30).
            03 WK-IN-LASTUPDATE               PIC X(20).
            03 WK-IN-CONFIRMED                PIC X(15).
            03 WK-IN-DEATHS                   PIC X(15).
            03 WK-IN-RECOVERED                PIC X(15).
-           
+           03 WK-IN-ACTION                   PIC X(10).
+
        01  WK-AREA.
            03 WK-IN-EOF-FLG                  PIC 9(1) VALUE 0.
            03 WK-CNT-FDZZ9C0                 PIC 9(6) VALUE 0.
            03 WK-CNT-FDZZ9C4                 PIC 9(6) VALUE 0.
+           03 WK-CNT-FDZZ9C9                 PIC 9(6) VALUE 0.
+
+       01  WK-REJ-AREA.
+           03 WK-REJ-FLG                     PIC X    VALUE "N".
+           03 WK-REJ-REASON                  PIC X(60) VALUE SPACES.
+       01  WK-NUMVAL-RC                      PIC S9(4) COMP.
+
+      *    チェックポイント/リスタート処理用の作業域
+       01  WK-CKPT-FS                        PIC X(2) VALUE "00".
+       01  WK-CKPT-AREA.
+           03 WK-CKPT-INTERVAL               PIC 9(6) VALUE 100.
+           03 WK-RESTART-OPT                 PIC X(10) VALUE SPACES.
+           03 WK-RESTART-CNT                 PIC 9(6) VALUE 0.
+           03 WK-CKPT-EOF-FLG                PIC X     VALUE "N".
+           03 WK-CKPT-LBL-X                  PIC X(20) VALUE SPACES.
+           03 WK-CKPT-CNT-X                  PIC X(6)  VALUE ZEROS.
+           03 WK-CKPT-C4-X                   PIC X(6)  VALUE ZEROS.
+           03 WK-CKPT-C9-X                   PIC X(6)  VALUE ZEROS.
+           03 WK-CKPT-CONF-X                 PIC X(12) VALUE ZEROS.
+           03 WK-CKPT-DTH-X                  PIC X(12) VALUE ZEROS.
+           03 WK-CKPT-REC-X                  PIC X(12) VALUE ZEROS.
+           03 WK-SKIP-CNT                    PIC 9(6) VALUE 0.
+
+      *    コントロールトータル(突合用集計)
+       01  WK-TOTAL-AREA.
+           03 WK-TOT-CONFIRMED               PIC 9(12) VALUE 0.
+           03 WK-TOT-DEATHS                  PIC 9(12) VALUE 0.
+           03 WK-TOT-RECOVERED               PIC 9(12) VALUE 0.
 
-       01  WK-DB-INDEX                       PIC X(12).                         corona-index
+      *    国名 ⇒ ISO国コード 変換用
+       01  WK-REF-FS                         PIC X(2) VALUE "00".
+       01  WK-REF-AVAILABLE                  PIC X    VALUE "N".
+       01  WK-COUNTRY-CODE                   PIC X(3) VALUE SPACES.
+
+      *    前日比(デルタ)算出用
+       01  WK-PRIOR-FS                       PIC X(2) VALUE "00".
+       01  WK-PRIOR-AVAILABLE                PIC X    VALUE "N".
+       01  WK-PRIOR-FOUND                    PIC X    VALUE "N".
+       01  WK-DELTA-AREA.
+           03 WK-DELTA-CONFIRMED             PIC S9(10) VALUE 0.
+           03 WK-DELTA-DEATHS                PIC S9(10) VALUE 0.
+           03 WK-DELTA-RECOVERED             PIC S9(10) VALUE 0.
+           03 WK-DELTA-CONFIRMED-ED          PIC -(9)9.
+           03 WK-DELTA-DEATHS-ED             PIC -(9)9.
+           03 WK-DELTA-RECOVERED-ED          PIC -(9)9.
+
+      *    Elasticsearch bulk _id / アクション判定用
+       01  WK-BULK-ID                        PIC X(90) VALUE SPACES.
+       01  WK-ACTION-NORM                    PIC X(10) VALUE SPACES.
+       01  WK-DOC-BODY                       PIC X(400) VALUE SPACES.
+
+       01  WK-DB-INDEX                       PIC X(20).                         corona-index
+       01  WK-DB-INDEX-ENV                   PIC X(20) VALUE SPACES.
+
+      *    CSVヘッダ検証/デクォート用作業域(CZZ1233と共通)
+           COPY  CZZHDR01.
 
       ******************************************************************
        PROCEDURE           DIVISION.
@@ -60,17 +138,139 @@
       ******************************************************************
        INIT-RTN.
            DISPLAY "START: CZZ1230"
+
+           ACCEPT WK-DB-INDEX    FROM ARGUMENT-VALUE
+           ACCEPT WK-RESTART-OPT FROM ARGUMENT-VALUE
+
+      *    バッチドライバ(CZZ1231)から "_index" 値を差し替える場合に使用
+           DISPLAY "CZZ1230_INDEX" UPON ENVIRONMENT-NAME
+           ACCEPT  WK-DB-INDEX-ENV FROM ENVIRONMENT-VALUE
+           IF WK-DB-INDEX-ENV NOT = SPACES
+               MOVE   WK-DB-INDEX-ENV   TO   WK-DB-INDEX
+           END-IF
+
+           IF FUNCTION TRIM(WK-RESTART-OPT) = "RESTART"
+               PERFORM   RESTART-READ-CKPT-RTN
+           END-IF
+
            OPEN   INPUT  FDZZ9C0
-                  OUTPUT FDZZ9C4
 
-           ACCEPT WK-DB-INDEX FROM ARGUMENT-VALUE
+           IF WK-RESTART-CNT > 0
+               DISPLAY "RESTART FROM CHECKPOINT: " WK-RESTART-CNT
+               OPEN   EXTEND FDZZ9C4
+                      EXTEND FDZZ9C9
+                      EXTEND FDZZ9CK
+           ELSE
+               OPEN   OUTPUT FDZZ9C4
+                      OUTPUT FDZZ9C9
+                      OUTPUT FDZZ9CK
+           END-IF
+
+      *    国名⇒ISOコード変換テーブル(無い場合は未変換"UNK"で継続)
+           OPEN   INPUT  FDZZREF
+           IF WK-REF-FS = "00"
+               MOVE   "Y"   TO   WK-REF-AVAILABLE
+           ELSE
+               MOVE   "N"   TO   WK-REF-AVAILABLE
+               DISPLAY "COUNTRY REFERENCE FILE NOT AVAILABLE - "
+                       "CountryCode WILL BE UNK"
+           END-IF
+
+      *    前日集計ファイル(無ければ新規作成して開き直す)
+           OPEN   I-O    FDZZPRI
+           IF WK-PRIOR-FS NOT = "00"
+               OPEN   OUTPUT FDZZPRI
+               CLOSE  FDZZPRI
+               OPEN   I-O    FDZZPRI
+           END-IF
+
+           IF WK-PRIOR-FS = "00"
+               MOVE   "Y"   TO   WK-PRIOR-AVAILABLE
+           ELSE
+               MOVE   "N"   TO   WK-PRIOR-AVAILABLE
+               DISPLAY "PRIOR-DAY TOTALS FILE NOT AVAILABLE - "
+                       "delta fields WILL EQUAL TODAY'S TOTALS"
+           END-IF
 
       *    ヘッダを読み飛ばす
            PERFORM   FDZZ9C0-READ-RTN.
 
+           PERFORM   HEADER-VALIDATE-RTN.
+
+           IF WK-RESTART-CNT > 1
+               COMPUTE   WK-SKIP-CNT = WK-RESTART-CNT - 1
+               PERFORM   WK-SKIP-CNT TIMES
+                   PERFORM   FDZZ9C0-READ-RTN
+               END-PERFORM
+           END-IF
+
       *    明細取り込み
            PERFORM   FDZZ9C0-READ-RTN.
            .
+      *    CSVヘッダ検証処理(CZZ1233と共通)
+           COPY  CZZHDR02.
+      ******************************************************************
+      * 異常終了処理
+      ******************************************************************
+       ABEND-RTN.
+           CLOSE   FDZZ9C0 FDZZ9C4 FDZZ9C9 FDZZ9CK FDZZREF FDZZPRI
+           MOVE    16      TO   RETURN-CODE
+           DISPLAY "END: CZZ1230 (ABEND)"
+           STOP RUN
+           .
+      ******************************************************************
+      * 直前のチェックポイントを読み込み、リスタート位置を復元する処理
+      ******************************************************************
+       RESTART-READ-CKPT-RTN.
+           MOVE      0        TO   WK-RESTART-CNT
+           MOVE      "N"      TO   WK-CKPT-EOF-FLG
+
+           OPEN      INPUT    FDZZ9CK
+
+           IF WK-CKPT-FS = "00"
+               PERFORM   UNTIL WK-CKPT-EOF-FLG = "Y"
+                   READ   FDZZ9CK
+                        AT END
+                            MOVE  "Y"  TO  WK-CKPT-EOF-FLG
+                        NOT AT END
+                            UNSTRING  FDZZ9CK-REC  DELIMITED BY ":"
+                                      INTO  WK-CKPT-LBL-X
+                                            WK-CKPT-CNT-X
+                                            WK-CKPT-C4-X
+                                            WK-CKPT-C9-X
+                                            WK-CKPT-CONF-X
+                                            WK-CKPT-DTH-X
+                                            WK-CKPT-REC-X
+                   END-READ
+               END-PERFORM
+               CLOSE     FDZZ9CK
+
+               IF WK-CKPT-CNT-X NOT = SPACES
+                    AND WK-CKPT-CNT-X NOT = ZEROS
+                   MOVE      WK-CKPT-CNT-X     TO   WK-RESTART-CNT
+
+      *            RECORDS WRITTEN/REJECTED と突合トータルも復元し、
+      *            リスタート後の突合レポートを通算値にする
+                   IF WK-CKPT-C4-X NOT = SPACES
+                       MOVE  WK-CKPT-C4-X      TO   WK-CNT-FDZZ9C4
+                   END-IF
+                   IF WK-CKPT-C9-X NOT = SPACES
+                       MOVE  WK-CKPT-C9-X      TO   WK-CNT-FDZZ9C9
+                   END-IF
+                   IF WK-CKPT-CONF-X NOT = SPACES
+                       MOVE  WK-CKPT-CONF-X    TO   WK-TOT-CONFIRMED
+                   END-IF
+                   IF WK-CKPT-DTH-X NOT = SPACES
+                       MOVE  WK-CKPT-DTH-X     TO   WK-TOT-DEATHS
+                   END-IF
+                   IF WK-CKPT-REC-X NOT = SPACES
+                       MOVE  WK-CKPT-REC-X     TO   WK-TOT-RECOVERED
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "NO CHECKPOINT FOUND - STARTING FROM BEGINNING"
+           END-IF
+           .
       ******************************************************************
       * データファイル取り込む処理
       ******************************************************************
@@ -80,7 +280,9 @@
                 AT END
                     MOVE   1     TO WK-IN-EOF-FLG
                 NOT AT END
-                    UNSTRING     FDZZ9C0-IN-REC
+                    PERFORM      FDZZ9C0-DEQUOTE-RTN
+
+                    UNSTRING     WK-PARSE-REC
                     DELIMITED    BY ","
                                  INTO    WK-IN-SNO
                                          WK-IN-DATE
@@ -90,7 +292,27 @@
                                          WK-IN-CONFIRMED
                                          WK-IN-DEATHS
                                          WK-IN-RECOVERED
-           
+                                         WK-IN-ACTION
+
+                    INSPECT      WK-IN-SNO         REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+                    INSPECT      WK-IN-DATE        REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+                    INSPECT      WK-IN-PROVINCE    REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+                    INSPECT      WK-IN-COUNTRY     REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+                    INSPECT      WK-IN-LASTUPDATE  REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+                    INSPECT      WK-IN-CONFIRMED   REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+                    INSPECT      WK-IN-DEATHS      REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+                    INSPECT      WK-IN-RECOVERED   REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+                    INSPECT      WK-IN-ACTION      REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+
                     ADD    1     TO      WK-CNT-FDZZ9C0
            END-READ
            .
@@ -98,25 +320,189 @@
       * メイン処理
       ******************************************************************
        MAIN-RTN.
-           PERFORM   DATA-WRITE-RTN.
+           PERFORM   DATA-VALIDATE-RTN.
+
+           IF WK-REJ-FLG = "Y"
+               PERFORM   REJECT-WRITE-RTN
+           ELSE
+               PERFORM   DATA-WRITE-RTN
+           END-IF
+
+           IF FUNCTION MOD(WK-CNT-FDZZ9C0, WK-CKPT-INTERVAL) = 0
+               PERFORM   CHECKPOINT-WRITE-RTN
+           END-IF
 
            PERFORM   FDZZ9C0-READ-RTN.
            .
       ******************************************************************
+      * チェックポイント書き出し処理
+      * N件読み込む毎に現在の読み込み件数を記録し、異常終了した場合に
+      * 最初から読み直さずにリスタートできるようにする
+      ******************************************************************
+       CHECKPOINT-WRITE-RTN.
+      *    RECORDS READ 以外に WRITTEN/REJECTED/突合トータルも保存し、
+      *    リスタート時に req005 の突合レポートが欠損しないようにする
+           INITIALIZE   FDZZ9CK-REC
+           STRING  "CKPT-COUNT:"     DELIMITED BY SIZE
+                   WK-CNT-FDZZ9C0    DELIMITED BY SIZE
+                   ":"               DELIMITED BY SIZE
+                   WK-CNT-FDZZ9C4    DELIMITED BY SIZE
+                   ":"               DELIMITED BY SIZE
+                   WK-CNT-FDZZ9C9    DELIMITED BY SIZE
+                   ":"               DELIMITED BY SIZE
+                   WK-TOT-CONFIRMED  DELIMITED BY SIZE
+                   ":"               DELIMITED BY SIZE
+                   WK-TOT-DEATHS     DELIMITED BY SIZE
+                   ":"               DELIMITED BY SIZE
+                   WK-TOT-RECOVERED  DELIMITED BY SIZE
+                  INTO FDZZ9CK-REC
+           END-STRING
+
+           WRITE FDZZ9CK-REC
+           .
+      ******************************************************************
+      * 明細項目の数値チェック
+      * Confirmed/Deaths/Recovered が数値として解釈できない場合は
+      * リジェクト対象とする
+      ******************************************************************
+       DATA-VALIDATE-RTN.
+           MOVE    "N"      TO   WK-REJ-FLG
+           MOVE    SPACES   TO   WK-REJ-REASON
+
+      *    delete アクションは件数項目を伴わないため数値チェック対象外
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WK-IN-ACTION))
+                       NOT = "DELETE"
+               MOVE  FUNCTION TEST-NUMVAL(FUNCTION TRIM(
+                     WK-IN-CONFIRMED))      TO   WK-NUMVAL-RC
+               IF WK-NUMVAL-RC NOT = 0
+                   MOVE   "Y"                      TO   WK-REJ-FLG
+                   MOVE   "INVALID CONFIRMED VALUE" TO   WK-REJ-REASON
+               END-IF
+
+               IF WK-REJ-FLG = "N"
+                   MOVE  FUNCTION TEST-NUMVAL(FUNCTION TRIM(
+                         WK-IN-DEATHS))     TO   WK-NUMVAL-RC
+                   IF WK-NUMVAL-RC NOT = 0
+                       MOVE   "Y"                   TO   WK-REJ-FLG
+                       MOVE   "INVALID DEATHS VALUE" TO   WK-REJ-REASON
+                   END-IF
+               END-IF
+
+               IF WK-REJ-FLG = "N"
+                   MOVE  FUNCTION TEST-NUMVAL(FUNCTION TRIM(
+                         WK-IN-RECOVERED))  TO   WK-NUMVAL-RC
+                   IF WK-NUMVAL-RC NOT = 0
+                       MOVE   "Y"                       TO WK-REJ-FLG
+                       MOVE   "INVALID RECOVERED VALUE" TO
+                              WK-REJ-REASON
+                   END-IF
+               END-IF
+           END-IF
+           .
+      ******************************************************************
+      * リジェクトファイル出力処理
+      ******************************************************************
+       REJECT-WRITE-RTN.
+           INITIALIZE   FDZZ9C9-OUT-REC
+           STRING  FUNCTION TRIM(FDZZ9C0-IN-REC)  DELIMITED BY SIZE
+                   "  RSN: "                       DELIMITED BY SIZE
+                   FUNCTION TRIM(WK-REJ-REASON)    DELIMITED BY SIZE
+                  INTO FDZZ9C9-OUT-REC
+           END-STRING
+
+           WRITE FDZZ9C9-OUT-REC
+           ADD   1     TO      WK-CNT-FDZZ9C9
+           .
+      ******************************************************************
       * データ編集・出力処理
       ******************************************************************
        DATA-WRITE-RTN.
+           MOVE    SPACES              TO   WK-ACTION-NORM
+           MOVE    FUNCTION UPPER-CASE(FUNCTION TRIM(WK-IN-ACTION))
+                                        TO   WK-ACTION-NORM
+
+           PERFORM      COUNTRY-LOOKUP-RTN
+           PERFORM      BUILD-BULK-ID-RTN
+
+      *    delete の件数項目は検証対象外かつ無意味な値のため
+      *    前日集計ファイルの基準値を壊さないよう算出しない
+           IF WK-ACTION-NORM NOT = "DELETE"
+               PERFORM   DELTA-CALC-RTN
+           END-IF
+
            INITIALIZE   FDZZ9C4-OUT-REC
-           STRING "{ ""index"" : { ""_index"" : """  DELIMITED BY SIZE
-                  FUNCTION TRIM(WK-DB-INDEX)
-                  """} }"                            DELIMITED BY SIZE
-                 INTO FDZZ9C4-OUT-REC
-           END-STRING
+           EVALUATE WK-ACTION-NORM
+               WHEN "UPDATE"
+                   STRING "{ ""update"" : { ""_index"" : """
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(WK-DB-INDEX) DELIMITED BY SIZE
+                          """, ""_id"" : """         DELIMITED BY SIZE
+                          FUNCTION TRIM(WK-BULK-ID)  DELIMITED BY SIZE
+                          """} }"                    DELIMITED BY SIZE
+                         INTO FDZZ9C4-OUT-REC
+                   END-STRING
+               WHEN "DELETE"
+                   STRING "{ ""delete"" : { ""_index"" : """
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(WK-DB-INDEX) DELIMITED BY SIZE
+                          """, ""_id"" : """         DELIMITED BY SIZE
+                          FUNCTION TRIM(WK-BULK-ID)  DELIMITED BY SIZE
+                          """} }"                    DELIMITED BY SIZE
+                         INTO FDZZ9C4-OUT-REC
+                   END-STRING
+               WHEN OTHER
+                   STRING "{ ""index"" : { ""_index"" : """
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(WK-DB-INDEX) DELIMITED BY SIZE
+                          """, ""_id"" : """         DELIMITED BY SIZE
+                          FUNCTION TRIM(WK-BULK-ID)  DELIMITED BY SIZE
+                          """} }"                    DELIMITED BY SIZE
+                         INTO FDZZ9C4-OUT-REC
+                   END-STRING
+           END-EVALUATE
 
            WRITE FDZZ9C4-OUT-REC
 
-           INITIALIZE   FDZZ9C4-OUT-REC
+      *    delete アクションは bulk API の仕様上ソース行を伴わない
+           IF WK-ACTION-NORM NOT = "DELETE"
+               PERFORM   DATA-WRITE-DETAIL-RTN
+           END-IF
 
+           ADD   1     TO      WK-CNT-FDZZ9C4
+
+      *    delete の件数項目は検証対象外かつ無意味な値のため
+      *    突合トータルにも前日集計にも反映しない
+           IF WK-ACTION-NORM NOT = "DELETE"
+               ADD   FUNCTION NUMVAL(FUNCTION TRIM(WK-IN-CONFIRMED))
+                                             TO   WK-TOT-CONFIRMED
+               ADD   FUNCTION NUMVAL(FUNCTION TRIM(WK-IN-DEATHS))
+                                             TO   WK-TOT-DEATHS
+               ADD   FUNCTION NUMVAL(FUNCTION TRIM(WK-IN-RECOVERED))
+                                             TO   WK-TOT-RECOVERED
+           END-IF
+           .
+      ******************************************************************
+      * Date+Province+Countryから決定論的な _id を組み立てる処理
+      * "update"/"delete" アクションで既存ドキュメントを一意に
+      * 特定できるようにする
+      ******************************************************************
+       BUILD-BULK-ID-RTN.
+           MOVE    SPACES   TO   WK-BULK-ID
+           STRING  FUNCTION TRIM(WK-IN-DATE)      DELIMITED BY SIZE
+                   "_"                            DELIMITED BY SIZE
+                   FUNCTION TRIM(WK-IN-PROVINCE)   DELIMITED BY SIZE
+                   "_"                            DELIMITED BY SIZE
+                   FUNCTION TRIM(WK-IN-COUNTRY)    DELIMITED BY SIZE
+                  INTO WK-BULK-ID
+           END-STRING
+           .
+      ******************************************************************
+      * 明細(ソース)行出力処理
+      * "update" の場合は Elasticsearch bulk API の仕様に合わせて
+      * フィールド群を "doc" でラップし、doc_as_upsert を付与する
+      ******************************************************************
+       DATA-WRITE-DETAIL-RTN.
+           MOVE    SPACES   TO   WK-DOC-BODY
            STRING "{""Date"":"""          DELIMITED BY SIZE
                   FUNCTION TRIM(WK-IN-DATE)
                   """,""Province"":"""    DELIMITED BY SIZE
@@ -126,28 +512,134 @@
                   """,""LastUpdate"":"""  DELIMITED BY SIZE
                   FUNCTION TRIM(WK-IN-LASTUPDATE)
                   """,""Confirmed"":"     DELIMITED BY SIZE
-                  FUNCTION TRIM(WK-IN-CONFIRMED)    
+                  FUNCTION TRIM(WK-IN-CONFIRMED)
                   ",""Deaths"":"          DELIMITED BY SIZE
-                  FUNCTION TRIM(WK-IN-DEATHS)       
+                  FUNCTION TRIM(WK-IN-DEATHS)
                   ",""Recovered"":"       DELIMITED BY SIZE
-                  FUNCTION TRIM(WK-IN-RECOVERED)    
+                  FUNCTION TRIM(WK-IN-RECOVERED)
+                  ",""CountryCode"":"""   DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-COUNTRY-CODE)    DELIMITED BY SIZE
+                  """,""NewConfirmed"":"  DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-DELTA-CONFIRMED-ED) DELIMITED BY SIZE
+                  ",""NewDeaths"":"       DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-DELTA-DEATHS-ED)    DELIMITED BY SIZE
+                  ",""NewRecovered"":"    DELIMITED BY SIZE
+                  FUNCTION TRIM(WK-DELTA-RECOVERED-ED) DELIMITED BY SIZE
                   "}"                     DELIMITED BY SIZE
-                 INTO FDZZ9C4-OUT-REC
+                 INTO WK-DOC-BODY
            END-STRING
 
+           INITIALIZE   FDZZ9C4-OUT-REC
+           IF WK-ACTION-NORM = "UPDATE"
+               STRING "{""doc"":"                  DELIMITED BY SIZE
+                      FUNCTION TRIM(WK-DOC-BODY)    DELIMITED BY SIZE
+                      ",""doc_as_upsert"":true}"    DELIMITED BY SIZE
+                     INTO FDZZ9C4-OUT-REC
+               END-STRING
+           ELSE
+               MOVE  WK-DOC-BODY   TO   FDZZ9C4-OUT-REC
+           END-IF
+
       *    DISPLAY "FDZZ9C4-OUT-REC: "        FDZZ9C4-OUT-REC
 
            WRITE FDZZ9C4-OUT-REC
-           ADD   1     TO      WK-CNT-FDZZ9C4
+           .
+      ******************************************************************
+      * 国名⇒ISOコード変換テーブル参照処理
+      ******************************************************************
+       COUNTRY-LOOKUP-RTN.
+           MOVE    "UNK"    TO   WK-COUNTRY-CODE
+
+           IF WK-REF-AVAILABLE = "Y"
+               MOVE    SPACES          TO   WK-REF-COUNTRY-NAME
+               MOVE    FUNCTION TRIM(WK-IN-COUNTRY)
+                                       TO   WK-REF-COUNTRY-NAME
+               READ    FDZZREF
+                       KEY IS WK-REF-COUNTRY-NAME
+                   INVALID KEY
+                       MOVE   "UNK"                  TO WK-COUNTRY-CODE
+                   NOT INVALID KEY
+                       MOVE   WK-REF-COUNTRY-CODE     TO WK-COUNTRY-CODE
+               END-READ
+           END-IF
+           .
+      ******************************************************************
+      * 前日比(デルタ)算出処理
+      * 前日集計ファイルをProvince/Country単位で参照し、
+      * NewConfirmed/NewDeaths/NewRecoveredを算出した上で、
+      * 翌日分の算出に備えて当日の集計値で前日集計ファイルを更新する
+      ******************************************************************
+       DELTA-CALC-RTN.
+           MOVE    FUNCTION NUMVAL(FUNCTION TRIM(WK-IN-CONFIRMED))
+                                    TO   WK-DELTA-CONFIRMED
+           MOVE    FUNCTION NUMVAL(FUNCTION TRIM(WK-IN-DEATHS))
+                                    TO   WK-DELTA-DEATHS
+           MOVE    FUNCTION NUMVAL(FUNCTION TRIM(WK-IN-RECOVERED))
+                                    TO   WK-DELTA-RECOVERED
+           MOVE    "N"              TO   WK-PRIOR-FOUND
+
+           IF WK-PRIOR-AVAILABLE = "Y"
+               MOVE    SPACES            TO   WK-PRIOR-KEY
+               MOVE    FUNCTION TRIM(WK-IN-PROVINCE)
+                                         TO   WK-PRIOR-PROVINCE
+               MOVE    FUNCTION TRIM(WK-IN-COUNTRY)
+                                         TO   WK-PRIOR-COUNTRY
+               READ    FDZZPRI
+                       KEY IS WK-PRIOR-KEY
+                   INVALID KEY
+                       MOVE   "N"   TO   WK-PRIOR-FOUND
+                   NOT INVALID KEY
+                       MOVE   "Y"   TO   WK-PRIOR-FOUND
+               END-READ
+
+               IF WK-PRIOR-FOUND = "Y"
+                   COMPUTE  WK-DELTA-CONFIRMED =
+                            FUNCTION NUMVAL(FUNCTION TRIM(
+                            WK-IN-CONFIRMED)) - WK-PRIOR-CONFIRMED
+                   COMPUTE  WK-DELTA-DEATHS    =
+                            FUNCTION NUMVAL(FUNCTION TRIM(
+                            WK-IN-DEATHS))    - WK-PRIOR-DEATHS
+                   COMPUTE  WK-DELTA-RECOVERED =
+                            FUNCTION NUMVAL(FUNCTION TRIM(
+                            WK-IN-RECOVERED)) - WK-PRIOR-RECOVERED
+               END-IF
+
+               MOVE    FUNCTION NUMVAL(FUNCTION TRIM(WK-IN-CONFIRMED))
+                                        TO   WK-PRIOR-CONFIRMED
+               MOVE    FUNCTION NUMVAL(FUNCTION TRIM(WK-IN-DEATHS))
+                                        TO   WK-PRIOR-DEATHS
+               MOVE    FUNCTION NUMVAL(FUNCTION TRIM(WK-IN-RECOVERED))
+                                        TO   WK-PRIOR-RECOVERED
+
+               IF WK-PRIOR-FOUND = "Y"
+                   REWRITE  FDZZPRI-REC
+               ELSE
+                   WRITE    FDZZPRI-REC
+               END-IF
+           END-IF
+
+           MOVE    WK-DELTA-CONFIRMED   TO   WK-DELTA-CONFIRMED-ED
+           MOVE    WK-DELTA-DEATHS      TO   WK-DELTA-DEATHS-ED
+           MOVE    WK-DELTA-RECOVERED   TO   WK-DELTA-RECOVERED-ED
            .
       ******************************************************************
       * 終了処理
       ******************************************************************
        END-RTN.
-           CLOSE   FDZZ9C0 FDZZ9C4
+           CLOSE   FDZZ9C0 FDZZ9C4 FDZZ9C9 FDZZ9CK FDZZREF FDZZPRI
 
            DISPLAY "FDZZ9C0: "  WK-CNT-FDZZ9C0 "件"
            DISPLAY "FDZZ9C4: "  WK-CNT-FDZZ9C4 "件"
+           DISPLAY "FDZZ9C9: "  WK-CNT-FDZZ9C9 "件(リジェクト)"
+
+           DISPLAY "--- CONTROL-TOTAL RECONCILIATION REPORT ---"
+           DISPLAY "RECORDS READ      : "  WK-CNT-FDZZ9C0
+           DISPLAY "RECORDS WRITTEN   : "  WK-CNT-FDZZ9C4
+           DISPLAY "RECORDS REJECTED  : "  WK-CNT-FDZZ9C9
+           DISPLAY "TOTAL CONFIRMED   : "  WK-TOT-CONFIRMED
+           DISPLAY "TOTAL DEATHS      : "  WK-TOT-DEATHS
+           DISPLAY "TOTAL RECOVERED   : "  WK-TOT-RECOVERED
+           DISPLAY "--------------------------------------------"
 
            MOVE    ZERO    TO RETURN-CODE
            DISPLAY "END: CZZ1230"
