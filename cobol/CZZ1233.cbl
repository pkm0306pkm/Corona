@@ -0,0 +1,356 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         CZZ1233.
+
+      ******************************************************************
+      * Country単位の集計サマリレポート作成
+      * ec2_datarow.csv を読み込み、Province単位の明細をCountry単位に
+      * 積み上げて、Confirmed降順でソートした固定長レポートを出力する。
+      * CZZ1230 が出力する ec2_dataconv.json とは別に、Elasticsearch
+      * の索引更新を待たずに配布できる当日サマリを作る
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+       SELECT  FDZZ9C0  ASSIGN TO "FDZZ9C0"                                     "ec2_datarow.csv"
+               ORGANIZATION       IS   LINE SEQUENTIAL.
+       SELECT  FDZZ9C5  ASSIGN TO "FDZZ9C5"                                     "ec2_country_summary.txt"
+               ORGANIZATION       IS   LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD FDZZ9C0 RECORDING MODE IS V.
+          01 FDZZ9C0-IN-REC                 PIC X(200).
+       FD FDZZ9C5 RECORDING MODE IS V.
+          01 FDZZ9C5-OUT-REC                PIC X(80).
+
+      ******************************************************************
+       WORKING-STORAGE     SECTION.
+      ******************************************************************
+       01  WK-CSV-IN-FILE.
+           03 WK-IN-SNO                      PIC X(20).
+           03 WK-IN-DATE                     PIC X(20).
+           03 WK-IN-PROVINCE                 PIC X(30).
+           03 WK-IN-COUNTRY                  PIC X(30).
+           03 WK-IN-LASTUPDATE                PIC X(20).
+           03 WK-IN-CONFIRMED                PIC X(15).
+           03 WK-IN-DEATHS                   PIC X(15).
+           03 WK-IN-RECOVERED                PIC X(15).
+           03 WK-IN-ACTION                   PIC X(10).
+
+       01  WK-AREA.
+           03 WK-IN-EOF-FLG                  PIC 9(1) VALUE 0.
+           03 WK-CNT-FDZZ9C0                 PIC 9(6) VALUE 0.
+           03 WK-CNT-FDZZ9C5                 PIC 9(6) VALUE 0.
+           03 WK-CNT-NUMERR                  PIC 9(6) VALUE 0.
+           03 WK-CNT-ACTSKIP                 PIC 9(6) VALUE 0.
+
+       01  WK-NUMVAL-RC                      PIC S9(4) COMP.
+       01  WK-CTRY-VALID-FLG                 PIC X    VALUE "Y".
+
+      *    Country単位の集計テーブル
+       01  WK-CTRY-COUNT                     PIC 9(4) VALUE 0.
+       01  WK-CTRY-TABLE.
+           03 WK-CTRY-ENTRY OCCURS 200 TIMES INDEXED BY WK-CTRY-IDX.
+               05 WK-CTRY-NAME                PIC X(30).
+               05 WK-CTRY-CONFIRMED            PIC 9(12).
+               05 WK-CTRY-DEATHS               PIC 9(12).
+               05 WK-CTRY-RECOVERED            PIC 9(12).
+
+       01  WK-SORT-AREA.
+           03 WK-SORT-I                      PIC 9(4) VALUE 0.
+           03 WK-SORT-J                      PIC 9(4) VALUE 0.
+           03 WK-SORT-SWAP-FLG                PIC X    VALUE "N".
+           03 WK-SORT-LIMIT                   PIC 9(4) VALUE 0.
+       01  WK-SORT-HOLD.
+           03 WK-SORT-HOLD-NAME               PIC X(30).
+           03 WK-SORT-HOLD-CONFIRMED          PIC 9(12).
+           03 WK-SORT-HOLD-DEATHS             PIC 9(12).
+           03 WK-SORT-HOLD-RECOVERED          PIC 9(12).
+
+       01  WK-RPT-CONFIRMED-ED                PIC Z(11)9.
+       01  WK-RPT-DEATHS-ED                   PIC Z(11)9.
+       01  WK-RPT-RECOVERED-ED                PIC Z(11)9.
+
+      *    レポート見出し(データ行と同じ列幅で右詰め)
+       01  WK-RPT-HDR-NAME                    PIC X(30) VALUE
+           "COUNTRY".
+       01  WK-RPT-HDR-CONFIRMED                PIC X(12) VALUE
+           "   CONFIRMED".
+       01  WK-RPT-HDR-DEATHS                   PIC X(12) VALUE
+           "      DEATHS".
+       01  WK-RPT-HDR-RECOVERED                PIC X(12) VALUE
+           "   RECOVERED".
+
+      *    CSVヘッダ検証/デクォート用作業域(CZZ1230と共通)
+           COPY  CZZHDR01.
+
+      *    Action列の値(update/delete)の大文字化作業域
+       01  WK-ACTION-NORM                     PIC X(10) VALUE SPACES.
+
+      ******************************************************************
+       PROCEDURE           DIVISION.
+      ******************************************************************
+       MAIN-PROC.
+           PERFORM   INIT-RTN.
+
+           PERFORM   MAIN-RTN UNTIL  WK-IN-EOF-FLG = 1.
+
+           PERFORM   SORT-RTN.
+
+           PERFORM   END-RTN.
+
+           STOP RUN
+           .
+      ******************************************************************
+      * イニシャル処理
+      ******************************************************************
+       INIT-RTN.
+           DISPLAY "START: CZZ1233 (COUNTRY SUMMARY REPORT)"
+           OPEN   INPUT  FDZZ9C0
+           OPEN   OUTPUT FDZZ9C5
+
+      *    ヘッダを読み飛ばす(前にレイアウトを検証する)
+           READ FDZZ9C0
+               AT END
+                   MOVE   1     TO WK-IN-EOF-FLG
+           END-READ
+
+           IF WK-IN-EOF-FLG NOT = 1
+               PERFORM   HEADER-VALIDATE-RTN
+           END-IF
+
+      *    明細取り込み
+           PERFORM   FDZZ9C0-READ-RTN.
+           .
+      *    CSVヘッダ検証処理(CZZ1230と共通)
+           COPY  CZZHDR02.
+      ******************************************************************
+      * 異常終了処理
+      ******************************************************************
+       ABEND-RTN.
+           CLOSE   FDZZ9C0 FDZZ9C5
+           MOVE    16      TO   RETURN-CODE
+           DISPLAY "END: CZZ1233 (ABEND)"
+           STOP RUN
+           .
+      ******************************************************************
+      * データファイル取り込む処理
+      ******************************************************************
+       FDZZ9C0-READ-RTN.
+           INITIALIZE            WK-CSV-IN-FILE
+           READ FDZZ9C0
+                AT END
+                    MOVE   1     TO WK-IN-EOF-FLG
+                NOT AT END
+                    PERFORM      FDZZ9C0-DEQUOTE-RTN
+
+                    UNSTRING     WK-PARSE-REC
+                    DELIMITED    BY ","
+                                 INTO    WK-IN-SNO
+                                         WK-IN-DATE
+                                         WK-IN-PROVINCE
+                                         WK-IN-COUNTRY
+                                         WK-IN-LASTUPDATE
+                                         WK-IN-CONFIRMED
+                                         WK-IN-DEATHS
+                                         WK-IN-RECOVERED
+                                         WK-IN-ACTION
+
+                    INSPECT      WK-IN-COUNTRY     REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+                    INSPECT      WK-IN-CONFIRMED   REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+                    INSPECT      WK-IN-DEATHS      REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+                    INSPECT      WK-IN-RECOVERED   REPLACING ALL
+                                 WK-CSV-COMMA-SUB  BY ","
+
+                    ADD    1     TO      WK-CNT-FDZZ9C0
+           END-READ
+           .
+      ******************************************************************
+      * メイン処理
+      ******************************************************************
+       MAIN-RTN.
+           PERFORM   COUNTRY-ACCUM-RTN
+
+           PERFORM   FDZZ9C0-READ-RTN.
+           .
+      ******************************************************************
+      * Country単位の積み上げ処理
+      * 既存エントリがあれば加算、無ければテーブルに追加する
+      ******************************************************************
+       COUNTRY-ACCUM-RTN.
+           MOVE    SPACES              TO   WK-ACTION-NORM
+           MOVE    FUNCTION UPPER-CASE(FUNCTION TRIM(WK-IN-ACTION))
+                                        TO   WK-ACTION-NORM
+
+      *    Confirmed/Deaths/Recovered が数値として解釈できない場合は
+      *    FUNCTION NUMVAL が無警告で0を返すため、CZZ1230と同様に
+      *    TEST-NUMVAL で事前チェックしてからサマリに加算する
+           MOVE    "Y"   TO   WK-CTRY-VALID-FLG
+           IF WK-ACTION-NORM NOT = "DELETE"
+               MOVE  FUNCTION TEST-NUMVAL(FUNCTION TRIM(
+                     WK-IN-CONFIRMED))       TO   WK-NUMVAL-RC
+               IF WK-NUMVAL-RC NOT = 0
+                   MOVE   "N"   TO   WK-CTRY-VALID-FLG
+               END-IF
+
+               IF WK-CTRY-VALID-FLG = "Y"
+                   MOVE  FUNCTION TEST-NUMVAL(FUNCTION TRIM(
+                         WK-IN-DEATHS))      TO   WK-NUMVAL-RC
+                   IF WK-NUMVAL-RC NOT = 0
+                       MOVE   "N"   TO   WK-CTRY-VALID-FLG
+                   END-IF
+               END-IF
+
+               IF WK-CTRY-VALID-FLG = "Y"
+                   MOVE  FUNCTION TEST-NUMVAL(FUNCTION TRIM(
+                         WK-IN-RECOVERED))   TO   WK-NUMVAL-RC
+                   IF WK-NUMVAL-RC NOT = 0
+                       MOVE   "N"   TO   WK-CTRY-VALID-FLG
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WK-CTRY-VALID-FLG = "N"
+               ADD     1   TO   WK-CNT-NUMERR
+               DISPLAY "NON-NUMERIC CASE COUNT - SKIPPED FROM "
+                       "SUMMARY: " FUNCTION TRIM(WK-IN-COUNTRY)
+           END-IF
+
+      *    update行は訂正後の最新件数を表すため通常行と同様に合算し、
+      *    delete行のみ件数を持たないため積み上げ対象から除外する
+      *    (除外した件数はWK-CNT-ACTSKIPで可視化する)
+           IF WK-CTRY-VALID-FLG = "Y"
+               IF WK-ACTION-NORM = "DELETE"
+                   ADD     1   TO   WK-CNT-ACTSKIP
+               ELSE
+                   SET   WK-CTRY-IDX   TO   1
+                   SEARCH   WK-CTRY-ENTRY
+                       AT END
+                           PERFORM   COUNTRY-ADD-RTN
+                       WHEN WK-CTRY-IDX > WK-CTRY-COUNT
+                           PERFORM   COUNTRY-ADD-RTN
+                       WHEN WK-CTRY-NAME(WK-CTRY-IDX) = WK-IN-COUNTRY
+                           ADD  FUNCTION NUMVAL(FUNCTION TRIM
+                                (WK-IN-CONFIRMED))
+                                TO  WK-CTRY-CONFIRMED(WK-CTRY-IDX)
+                           ADD  FUNCTION NUMVAL(FUNCTION TRIM
+                                (WK-IN-DEATHS))
+                                TO  WK-CTRY-DEATHS(WK-CTRY-IDX)
+                           ADD  FUNCTION NUMVAL(FUNCTION TRIM
+                                (WK-IN-RECOVERED))
+                                TO  WK-CTRY-RECOVERED(WK-CTRY-IDX)
+                   END-SEARCH
+               END-IF
+           END-IF
+           .
+      ******************************************************************
+      * 新規Countryをテーブルに追加する処理
+      ******************************************************************
+       COUNTRY-ADD-RTN.
+           IF WK-CTRY-COUNT < 200
+               ADD   1   TO   WK-CTRY-COUNT
+               SET   WK-CTRY-IDX   TO   WK-CTRY-COUNT
+               MOVE  WK-IN-COUNTRY TO   WK-CTRY-NAME(WK-CTRY-IDX)
+               MOVE  FUNCTION NUMVAL(FUNCTION TRIM(WK-IN-CONFIRMED))
+                               TO   WK-CTRY-CONFIRMED(WK-CTRY-IDX)
+               MOVE  FUNCTION NUMVAL(FUNCTION TRIM(WK-IN-DEATHS))
+                               TO   WK-CTRY-DEATHS(WK-CTRY-IDX)
+               MOVE  FUNCTION NUMVAL(FUNCTION TRIM(WK-IN-RECOVERED))
+                               TO   WK-CTRY-RECOVERED(WK-CTRY-IDX)
+           ELSE
+               DISPLAY "COUNTRY TABLE FULL - SKIPPED: "
+                       FUNCTION TRIM(WK-IN-COUNTRY)
+           END-IF
+           .
+      ******************************************************************
+      * Confirmed降順の単純交換ソート
+      ******************************************************************
+       SORT-RTN.
+           IF WK-CTRY-COUNT > 1
+               PERFORM  VARYING  WK-SORT-I  FROM  1  BY  1
+                        UNTIL  WK-SORT-I  >  WK-CTRY-COUNT - 1
+                   COMPUTE WK-SORT-LIMIT = WK-CTRY-COUNT - WK-SORT-I
+                   PERFORM  VARYING  WK-SORT-J  FROM  1  BY  1
+                            UNTIL  WK-SORT-J  >  WK-SORT-LIMIT
+                       IF WK-CTRY-CONFIRMED(WK-SORT-J) <
+                          WK-CTRY-CONFIRMED(WK-SORT-J + 1)
+                           PERFORM   SORT-SWAP-RTN
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           .
+      ******************************************************************
+      * ソート用の隣接エントリ交換処理
+      ******************************************************************
+       SORT-SWAP-RTN.
+           MOVE   WK-CTRY-ENTRY(WK-SORT-J)      TO   WK-SORT-HOLD
+           MOVE   WK-CTRY-ENTRY(WK-SORT-J + 1)  TO
+                  WK-CTRY-ENTRY(WK-SORT-J)
+           MOVE   WK-SORT-HOLD                  TO
+                  WK-CTRY-ENTRY(WK-SORT-J + 1)
+           .
+      ******************************************************************
+      * レポート出力処理
+      ******************************************************************
+       REPORT-WRITE-RTN.
+           INITIALIZE   FDZZ9C5-OUT-REC
+           STRING  WK-RPT-HDR-NAME              DELIMITED BY SIZE
+                   "  "                         DELIMITED BY SIZE
+                   WK-RPT-HDR-CONFIRMED         DELIMITED BY SIZE
+                   "  "                         DELIMITED BY SIZE
+                   WK-RPT-HDR-DEATHS            DELIMITED BY SIZE
+                   "  "                         DELIMITED BY SIZE
+                   WK-RPT-HDR-RECOVERED         DELIMITED BY SIZE
+                  INTO FDZZ9C5-OUT-REC
+           END-STRING
+           WRITE   FDZZ9C5-OUT-REC
+
+           PERFORM  VARYING  WK-CTRY-IDX  FROM  1  BY  1
+                    UNTIL  WK-CTRY-IDX  >  WK-CTRY-COUNT
+               MOVE  WK-CTRY-CONFIRMED(WK-CTRY-IDX)  TO
+                     WK-RPT-CONFIRMED-ED
+               MOVE  WK-CTRY-DEATHS(WK-CTRY-IDX)     TO
+                     WK-RPT-DEATHS-ED
+               MOVE  WK-CTRY-RECOVERED(WK-CTRY-IDX)  TO
+                     WK-RPT-RECOVERED-ED
+
+               INITIALIZE   FDZZ9C5-OUT-REC
+               STRING  WK-CTRY-NAME(WK-CTRY-IDX)   DELIMITED BY SIZE
+                       "  "                        DELIMITED BY SIZE
+                       WK-RPT-CONFIRMED-ED          DELIMITED BY SIZE
+                       "  "                         DELIMITED BY SIZE
+                       WK-RPT-DEATHS-ED             DELIMITED BY SIZE
+                       "  "                         DELIMITED BY SIZE
+                       WK-RPT-RECOVERED-ED          DELIMITED BY SIZE
+                      INTO FDZZ9C5-OUT-REC
+               END-STRING
+
+               WRITE   FDZZ9C5-OUT-REC
+               ADD     1   TO   WK-CNT-FDZZ9C5
+           END-PERFORM
+           .
+      ******************************************************************
+      * 終了処理
+      ******************************************************************
+       END-RTN.
+           PERFORM   REPORT-WRITE-RTN
+
+           CLOSE   FDZZ9C0 FDZZ9C5
+
+           DISPLAY "FDZZ9C0: "  WK-CNT-FDZZ9C0 "件(読込)"
+           DISPLAY "COUNTRIES SUMMARIZED: " WK-CTRY-COUNT
+           DISPLAY "NON-NUMERIC SKIPPED: "  WK-CNT-NUMERR "件"
+           DISPLAY "ACTION=DELETE SKIPPED: "  WK-CNT-ACTSKIP "件"
+           DISPLAY "FDZZ9C5: "  WK-CNT-FDZZ9C5 "件(出力)"
+
+           MOVE    ZERO    TO RETURN-CODE
+           DISPLAY "END: CZZ1233"
+           .
