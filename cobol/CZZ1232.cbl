@@ -0,0 +1,109 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         CZZ1232.
+
+      ******************************************************************
+      * 国名⇒ISOコード変換テーブル ロードユーティリティ
+      * ec2_country_ref.csv (国名|ISOコード) を読み込み、CZZ1230 が
+      * 参照するキー付き変換テーブル(ec2_country_ref.dat)を作成する
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+       SELECT  FDZZRIN  ASSIGN TO "FDZZRIN"                                    "ec2_country_ref.csv"
+               ORGANIZATION       IS   LINE SEQUENTIAL.
+       SELECT  FDZZREF  ASSIGN TO "FDZZREF"                                    "ec2_country_ref.dat"
+               ORGANIZATION       IS   INDEXED
+               ACCESS MODE        IS   RANDOM
+               RECORD KEY         IS   WK-REF-COUNTRY-NAME
+               FILE STATUS        IS   WK-REF-FS.
+
+      ******************************************************************
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD FDZZRIN RECORDING MODE IS V.
+          01 FDZZRIN-IN-REC                 PIC X(60).
+       FD FDZZREF.
+           COPY  CZZREF01.
+
+      ******************************************************************
+       WORKING-STORAGE     SECTION.
+      ******************************************************************
+       01  WK-AREA.
+           03 WK-IN-EOF-FLG                  PIC 9(1) VALUE 0.
+           03 WK-CNT-FDZZRIN                 PIC 9(6) VALUE 0.
+           03 WK-CNT-FDZZREF                 PIC 9(6) VALUE 0.
+
+       01  WK-REF-FS                         PIC X(2) VALUE "00".
+
+      ******************************************************************
+       PROCEDURE           DIVISION.
+      ******************************************************************
+       MAIN-PROC.
+           PERFORM   INIT-RTN.
+
+           PERFORM   MAIN-RTN UNTIL  WK-IN-EOF-FLG = 1.
+
+           PERFORM   END-RTN.
+
+           STOP RUN
+           .
+      ******************************************************************
+      * イニシャル処理
+      ******************************************************************
+       INIT-RTN.
+           DISPLAY "START: CZZ1232 (COUNTRY REF LOADER)"
+           OPEN   INPUT  FDZZRIN
+           OPEN   OUTPUT FDZZREF
+
+           PERFORM   FDZZRIN-READ-RTN.
+           .
+      ******************************************************************
+      * 変換元CSV読み込み処理
+      ******************************************************************
+       FDZZRIN-READ-RTN.
+           READ FDZZRIN
+                AT END
+                    MOVE   1     TO WK-IN-EOF-FLG
+                NOT AT END
+                    ADD    1     TO      WK-CNT-FDZZRIN
+           END-READ
+           .
+      ******************************************************************
+      * メイン処理
+      ******************************************************************
+       MAIN-RTN.
+           PERFORM   REF-WRITE-RTN.
+
+           PERFORM   FDZZRIN-READ-RTN.
+           .
+      ******************************************************************
+      * 変換テーブル書き出し処理
+      ******************************************************************
+       REF-WRITE-RTN.
+           MOVE      SPACES    TO   FDZZREF-REC
+           UNSTRING  FDZZRIN-IN-REC  DELIMITED BY "|"
+                     INTO  WK-REF-COUNTRY-NAME  WK-REF-COUNTRY-CODE
+
+           WRITE     FDZZREF-REC
+               INVALID KEY
+                   DISPLAY "DUPLICATE COUNTRY NAME SKIPPED: "
+                           FUNCTION TRIM(WK-REF-COUNTRY-NAME)
+               NOT INVALID KEY
+                   ADD    1     TO      WK-CNT-FDZZREF
+           END-WRITE
+           .
+      ******************************************************************
+      * 終了処理
+      ******************************************************************
+       END-RTN.
+           CLOSE   FDZZRIN FDZZREF
+
+           DISPLAY "FDZZRIN: "  WK-CNT-FDZZRIN "件(読込)"
+           DISPLAY "FDZZREF: "  WK-CNT-FDZZREF "件(登録)"
+
+           MOVE    ZERO    TO RETURN-CODE
+           DISPLAY "END: CZZ1232"
+           .
