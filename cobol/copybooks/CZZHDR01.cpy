@@ -0,0 +1,17 @@
+      *    想定しているCSVヘッダ列順（JHU形式）
+      *    9列目のAction列(req008)は任意の追加列として許容する
+       01  WK-EXPECTED-HEADER                PIC X(70) VALUE
+           "Sno,Date,Province,Country,LastUpdate,Confirmed,Deaths,Recove
+      -    "red".
+       01  WK-HDR-LINE                       PIC X(200) VALUE SPACES.
+       01  WK-HDR-EXP-LEN                    PIC 9(3)  VALUE 0.
+       01  WK-HDR-REMAINDER                  PIC X(30) VALUE SPACES.
+
+      *    引用符で囲まれたカンマを保護して UNSTRING する為の作業域
+       01  WK-PARSE-AREA.
+           03 WK-PARSE-REC                   PIC X(200).
+           03 WK-PARSE-LEN                   PIC 9(3) VALUE 0.
+           03 WK-PARSE-IDX                   PIC 9(3) VALUE 0.
+           03 WK-PARSE-IN-QUOTE              PIC X    VALUE "N".
+           03 WK-PARSE-CHAR                  PIC X    VALUE SPACE.
+       01  WK-CSV-COMMA-SUB                  PIC X    VALUE X"01".
