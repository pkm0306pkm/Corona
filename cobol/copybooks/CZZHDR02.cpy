@@ -0,0 +1,71 @@
+      ******************************************************************
+      * CSVヘッダ列レイアウトのチェック
+      * 想定している列順と異なる場合は処理を継続せず異常終了する
+      ******************************************************************
+       HEADER-VALIDATE-RTN.
+           MOVE    SPACES   TO   WK-HDR-LINE
+           MOVE    FUNCTION TRIM(FDZZ9C0-IN-REC)  TO   WK-HDR-LINE
+           MOVE    FUNCTION LENGTH(FUNCTION TRIM(WK-EXPECTED-HEADER))
+                                    TO   WK-HDR-EXP-LEN
+
+           IF WK-HDR-LINE(1:WK-HDR-EXP-LEN) NOT =
+                        FUNCTION TRIM(WK-EXPECTED-HEADER)
+               PERFORM   HEADER-ABEND-DISPLAY-RTN
+               PERFORM   ABEND-RTN
+           END-IF
+
+      *    9列目は任意。存在する場合は ",Action" のみ許容する
+           MOVE    SPACES   TO   WK-HDR-REMAINDER
+           MOVE    WK-HDR-LINE(WK-HDR-EXP-LEN + 1:)  TO
+                   WK-HDR-REMAINDER
+
+           IF WK-HDR-REMAINDER NOT = SPACES
+               AND FUNCTION UPPER-CASE(FUNCTION TRIM(WK-HDR-REMAINDER))
+                            NOT = ",ACTION"
+               PERFORM   HEADER-ABEND-DISPLAY-RTN
+               PERFORM   ABEND-RTN
+           END-IF
+           .
+      ******************************************************************
+      * ヘッダ不一致時のメッセージ表示
+      ******************************************************************
+       HEADER-ABEND-DISPLAY-RTN.
+           DISPLAY "*** ABEND: UNEXPECTED CSV HEADER LAYOUT ***"
+           DISPLAY "EXPECTED: " FUNCTION TRIM(WK-EXPECTED-HEADER)
+                   " [,Action optional]"
+           DISPLAY "ACTUAL  : " FUNCTION TRIM(FDZZ9C0-IN-REC)
+           .
+      ******************************************************************
+      * 引用符付きCSVフィールドの保護処理
+      * ダブルクォートで囲まれた区間内のカンマを区切り文字として
+      * 扱わないよう、一時的に制御文字(X"01")へ置き換えてから
+      * UNSTRING する。クォート文字自体は取り除く。
+      ******************************************************************
+       FDZZ9C0-DEQUOTE-RTN.
+           MOVE    FDZZ9C0-IN-REC   TO   WK-PARSE-REC
+           MOVE    FUNCTION LENGTH(FUNCTION TRIM(FDZZ9C0-IN-REC))
+                                    TO   WK-PARSE-LEN
+           MOVE    "N"              TO   WK-PARSE-IN-QUOTE
+
+           IF WK-PARSE-LEN > 0
+               PERFORM  VARYING  WK-PARSE-IDX  FROM  1  BY  1
+                        UNTIL  WK-PARSE-IDX > WK-PARSE-LEN
+                   MOVE  WK-PARSE-REC(WK-PARSE-IDX:1)  TO  WK-PARSE-CHAR
+                   EVALUATE TRUE
+                       WHEN WK-PARSE-CHAR = '"'
+                           IF WK-PARSE-IN-QUOTE = "Y"
+                               MOVE  "N"  TO  WK-PARSE-IN-QUOTE
+                           ELSE
+                               MOVE  "Y"  TO  WK-PARSE-IN-QUOTE
+                           END-IF
+                           MOVE  SPACE  TO  WK-PARSE-REC(WK-PARSE-IDX:1)
+                       WHEN WK-PARSE-CHAR = ","
+                            AND WK-PARSE-IN-QUOTE = "Y"
+                           MOVE  WK-CSV-COMMA-SUB  TO
+                                 WK-PARSE-REC(WK-PARSE-IDX:1)
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
+           .
