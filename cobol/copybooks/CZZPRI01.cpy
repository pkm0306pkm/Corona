@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Province/Country 単位の前日集計値 レコードレイアウト (CZZ1230)
+      ******************************************************************
+       01  FDZZPRI-REC.
+           03 WK-PRIOR-KEY.
+               05 WK-PRIOR-PROVINCE          PIC X(30).
+               05 WK-PRIOR-COUNTRY           PIC X(30).
+           03 WK-PRIOR-CONFIRMED              PIC 9(10).
+           03 WK-PRIOR-DEATHS                 PIC 9(10).
+           03 WK-PRIOR-RECOVERED              PIC 9(10).
