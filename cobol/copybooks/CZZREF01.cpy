@@ -0,0 +1,7 @@
+      ******************************************************************
+      * 国名 ⇒ ISO-3166 国コード 変換テーブル レコードレイアウト
+      * (CZZ1230 / CZZ1232 共通)
+      ******************************************************************
+       01  FDZZREF-REC.
+           03 WK-REF-COUNTRY-NAME            PIC X(30).
+           03 WK-REF-COUNTRY-CODE            PIC X(3).
